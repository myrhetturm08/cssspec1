@@ -1,35 +1,279 @@
  Program-Id. Inspect-sample.
  Environment Division.
+ Input-Output Section.
+ File-Control.
+    Select Customer-Master Assign to "CUSTMAST.DAT"
+        Organization is Line Sequential.
+    Select Formatted-Number-File Assign to "FMTNUM.DAT"
+        Organization is Line Sequential.
+    Select Error-Report Assign to "ERRRPT.DAT"
+        Organization is Line Sequential.
+    Select Restart-File Assign to "RESTART.DAT"
+        Organization is Line Sequential
+        File Status is WS-Restart-File-Status.
+    Select Spam-Report Assign to "SPAMRPT.DAT"
+        Organization is Line Sequential.
+    Select Crm-Interface-File Assign to "CRMIFACE.DAT"
+        Organization is Line Sequential.
  Data Division.
+ File Section.
+ FD  Customer-Master.
+ 01  Customer-Record.
+    03  CM-Area-Code     Pic XXX.
+    03  CM-Prefix-Num    Pic XXX.
+    03  CM-Last-Four     Pic X(4).
+    03  CM-Extension     Pic 9(5).
+    03  CM-Country-Code  Pic X(3).
+    03  CM-Customer-Name Pic X(30).
+ FD  Formatted-Number-File.
+ 01  Formatted-Number-Record    Pic X(25).
+ FD  Error-Report.
+ 01  Error-Report-Record.
+    03  ER-Area-Code     Pic XXX.
+    03  ER-Prefix-Num    Pic XXX.
+    03  ER-Last-Four     Pic X(4).
+    03  Filler           Pic X(2).
+    03  ER-Reason        Pic X(30).
+ FD  Restart-File.
+ 01  Restart-Record.
+    03  RF-Area-Code     Pic XXX.
+    03  RF-Prefix-Num    Pic XXX.
+    03  RF-Last-Four     Pic X(4).
+ FD  Spam-Report.
+ 01  Spam-Report-Record.
+    03  SR-Area-Code     Pic XXX.
+    03  SR-Prefix-Num    Pic XXX.
+    03  SR-Last-Four     Pic X(4).
+    03  Filler           Pic X(2).
+    03  SR-Reason        Pic X(30).
+ FD  Crm-Interface-File.
+ 01  Crm-Interface-Record.
+    03  CRM-Formatted-Number  Pic X(25).
+    03  CRM-Area-Code         Pic XXX.
+    03  CRM-Prefix-Num        Pic XXX.
+    03  CRM-Last-Four         Pic X(4).
+    03  CRM-Customer-Name     Pic X(30).
  Working-Storage Section.
  01   Phone-number.
-    03  Area-code       Pic XXX value "409".
-    03  Prefix-num      Pic XXX value "555".
-    03  Last-four       Pic X(4)  value "1212".
- 01   Formatted-Number      Pic X(14) value "(XXX) YYY-ZZZZ".
- 01   Formatted-Alternate   Pic X(14) value " THIS IS SPAI".
- 01	  CCOUNT PIC 99 VALUE 00.
+    03  Area-code       Pic XXX.
+    03  Prefix-num      Pic XXX.
+    03  Last-four       Pic X(4).
+    03  Extension       Pic 9(5).
+    03  Country-Code    Pic X(3).
+ 01   Customer-Name         Pic X(30).
+ 01   WS-Normalize-Field    Pic X(30).
+ 01   WS-Extension-Edit     Pic ZZZZZ.
+ 01   Formatted-Number      Pic X(25).
+ 01   Formatted-International  Pic X(20).
+ 01   Masked-Number         Pic X(14).
+ 01   WS-Spam-Area-Codes.
+    03  Filler  Pic X(3) value "268".
+    03  Filler  Pic X(3) value "284".
+    03  Filler  Pic X(3) value "473".
+    03  Filler  Pic X(3) value "649".
+    03  Filler  Pic X(3) value "658".
+    03  Filler  Pic X(3) value "664".
+    03  Filler  Pic X(3) value "767".
+    03  Filler  Pic X(3) value "809".
+    03  Filler  Pic X(3) value "829".
+    03  Filler  Pic X(3) value "849".
+    03  Filler  Pic X(3) value "876".
+ 01   WS-Spam-Area-Code-Table Redefines WS-Spam-Area-Codes.
+    03  WS-Spam-Area-Code  Pic XXX Occurs 11 Times.
+ 01   WS-Spam-Index           Pic 99.
+ 01   WS-Spam-Switch          Pic X value "N".
+    88  Spam-Number-Found      Value "Y".
+ 01	  CCOUNT PIC 9(6) VALUE 0.
+ 01   WS-Customer-File-Switch    Pic X value "N".
+    88  End-Of-Customer-File      Value "Y".
+ 01   WS-Phone-Number-Switch     Pic X value "Y".
+    88  Phone-Number-Valid        Value "Y".
+    88  Phone-Number-Invalid      Value "N".
+ 01   WS-Restart-File-Status     Pic XX.
+ 01   WS-Restart-Read-Switch     Pic X value "N".
+    88  End-Of-Restart-File       Value "Y".
+ 01   WS-Restart-Key-Switch      Pic X value "N".
+    88  Restart-Key-Found         Value "Y".
+ 01   WS-Checkpoint-Interval     Pic 9(4) value 100.
+ 01   WS-Restart-Key.
+    03  RK-Area-Code     Pic XXX  value spaces.
+    03  RK-Prefix-Num    Pic XXX  value spaces.
+    03  RK-Last-Four     Pic X(4) value spaces.
  Procedure Division.
  Start-of-program.
-    Inspect Formatted-Number
-        Replacing All "XXX" by Area-code
-                All "YYY" by Prefix-num
-                All "ZZZZ" by Last-four.
-    Display Formatted-Number.
-    Inspect Formatted-Alternate
-        Replacing FIRST "XXX" by Area-code
-                First "XXX" by Prefix-num
-                First "XXXX" by Last-four.
-    Display Formatted-Alternate.
-    Inspect FORMATTED-ALTERNATE 
-        Replacing ALL "-" by "*".
-    DISPLAY FORMATTED-ALTERNATE.
-   
-    Inspect FORMATTED-ALTERNATE Replacing Characters by "*".
- 	Inspect FORMATTED-ALTERNATE
- 		Converting "QWERTYUIOPASDFGHJKLZXCVBNM" 
- 		TO "abcdefghijklmnopqrstuvwxyz".
- 		
- 		DISPLAY FORMATTED-ALTERNATE (1:4).
- 
+    Perform Load-Restart-Checkpoint.
+    Open Input Customer-Master.
+    If Restart-Key-Found
+        Open Extend Formatted-Number-File
+        Open Extend Error-Report
+        Open Extend Restart-File
+        Open Extend Spam-Report
+        Open Extend Crm-Interface-File
+    Else
+        Open Output Formatted-Number-File
+        Open Output Error-Report
+        Open Output Restart-File
+        Open Output Spam-Report
+        Open Output Crm-Interface-File
+    End-If.
+    Perform Read-Customer-Master.
+    If Restart-Key-Found
+        Perform Until End-Of-Customer-File
+                or (Area-code = RK-Area-Code
+                    and Prefix-num = RK-Prefix-Num
+                    and Last-four = RK-Last-Four)
+            Perform Read-Customer-Master
+        End-Perform
+        If not End-Of-Customer-File
+            Perform Read-Customer-Master
+        End-If
+    End-If.
+    Perform Format-Customer-Record Until End-Of-Customer-File.
+    Close Customer-Master.
+    Close Formatted-Number-File.
+    Close Error-Report.
+    Close Restart-File.
+    Close Spam-Report.
+    Close Crm-Interface-File.
+    Perform Clear-Restart-Checkpoint.
+
+    Display "RECORDS FORMATTED: " CCOUNT.
     Stop Run.
+
+ Read-Customer-Master.
+    Read Customer-Master
+        At End
+            Set End-Of-Customer-File to True
+        Not At End
+            Move CM-Area-Code  to Area-code
+            Move CM-Prefix-Num to Prefix-num
+            Move CM-Last-Four  to Last-four
+            Move CM-Extension  to Extension
+            Move CM-Country-Code to Country-Code
+            Move CM-Customer-Name to Customer-Name
+    End-Read.
+
+ Format-Customer-Record.
+    Move Spaces to Error-Report-Record.
+    Perform Validate-Phone-Number.
+    Perform Flag-Suspicious-Number.
+    If Phone-Number-Invalid
+        Move Area-code  to ER-Area-Code
+        Move Prefix-num to ER-Prefix-Num
+        Move Last-four  to ER-Last-Four
+        Write Error-Report-Record
+    Else
+        Move Spaces to Formatted-Number
+        Move "(XXX) YYY-ZZZZ" to Formatted-Number (1:14)
+        Inspect Formatted-Number (1:14)
+            Replacing All "XXX" by Area-code
+                    All "YYY" by Prefix-num
+                    All "ZZZZ" by Last-four
+        Perform Mask-Phone-Number
+        Move Customer-Name to WS-Normalize-Field
+        Perform Normalize-Text
+        Move WS-Normalize-Field to Customer-Name
+        If Extension not = 0
+            Move Extension to WS-Extension-Edit
+            String Formatted-Number (1:14)      Delimited by Size
+                   " ext. "                      Delimited by Size
+                   Function Trim (WS-Extension-Edit) Delimited by Size
+                   Into Formatted-Number
+        End-If
+        Display Formatted-Number
+        Write Formatted-Number-Record from Formatted-Number
+        Move Spaces to Crm-Interface-Record
+        Move Formatted-Number to CRM-Formatted-Number
+        Move Area-code       to CRM-Area-Code
+        Move Prefix-num      to CRM-Prefix-Num
+        Move Last-four       to CRM-Last-Four
+        Move Customer-Name   to CRM-Customer-Name
+        Write Crm-Interface-Record
+        Add 1 to CCOUNT
+        If Country-Code not = Spaces and Country-Code not = "000"
+            Perform Format-International
+        End-If
+        If Function Mod (CCOUNT, WS-Checkpoint-Interval) = 0
+            Perform Write-Restart-Checkpoint
+        End-If
+    End-If.
+    Perform Read-Customer-Master.
+
+ Validate-Phone-Number.
+    Set Phone-Number-Valid to True.
+    If Area-code (1:1) = "0" or Area-code (1:1) = "1"
+        Set Phone-Number-Invalid to True
+        Move "INVALID AREA CODE" to ER-Reason
+    Else
+        If Prefix-num = "555" or Prefix-num = "000"
+            Set Phone-Number-Invalid to True
+            Move "INVALID PREFIX" to ER-Reason
+        End-If
+    End-If.
+
+ Format-International.
+    Move Spaces to Formatted-International.
+    Move "+CCC (AAA) PPP-LLLL" to Formatted-International.
+    Inspect Formatted-International
+        Replacing First "CCC" by Country-Code
+                First "AAA" by Area-code
+                First "PPP" by Prefix-num
+                First "LLLL" by Last-four.
+    Display Formatted-International.
+
+ Mask-Phone-Number.
+    Move Formatted-Number (1:14) to Masked-Number.
+    Inspect Masked-Number (7:3) Replacing Characters by "*".
+    Display Masked-Number.
+
+ Load-Restart-Checkpoint.
+    Move Spaces to WS-Restart-Key.
+    Move "N" to WS-Restart-Key-Switch.
+    Open Input Restart-File.
+    If WS-Restart-File-Status = "00"
+        Move "N" to WS-Restart-Read-Switch
+        Perform Until End-Of-Restart-File
+            Read Restart-File
+                At End
+                    Set End-Of-Restart-File to True
+                Not At End
+                    Move RF-Area-Code  to RK-Area-Code
+                    Move RF-Prefix-Num to RK-Prefix-Num
+                    Move RF-Last-Four  to RK-Last-Four
+                    Set Restart-Key-Found to True
+            End-Read
+        End-Perform
+    End-If.
+    Close Restart-File.
+
+ Write-Restart-Checkpoint.
+    Move Area-code  to RF-Area-Code.
+    Move Prefix-num to RF-Prefix-Num.
+    Move Last-four  to RF-Last-Four.
+    Write Restart-Record.
+
+ Clear-Restart-Checkpoint.
+    Open Output Restart-File.
+    Close Restart-File.
+
+ Flag-Suspicious-Number.
+    Move "N" to WS-Spam-Switch.
+    Perform Varying WS-Spam-Index from 1 by 1
+            Until WS-Spam-Index > 11
+        If Area-code = WS-Spam-Area-Code (WS-Spam-Index)
+            Set Spam-Number-Found to True
+        End-If
+    End-Perform.
+    If Spam-Number-Found
+        Move Spaces to Spam-Report-Record
+        Move Area-code  to SR-Area-Code
+        Move Prefix-num to SR-Prefix-Num
+        Move Last-four  to SR-Last-Four
+        Move "KNOWN ROBOCALL AREA CODE" to SR-Reason
+        Write Spam-Report-Record
+    End-If.
+
+ Normalize-Text.
+    Inspect WS-Normalize-Field
+        Converting "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                To "abcdefghijklmnopqrstuvwxyz".
